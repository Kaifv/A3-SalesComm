@@ -6,23 +6,106 @@
       *and then outputting in other file, in which we willbe formatting
       * the output as we want and make it a report with some additional
       * calculation and summary of it.
+      *
+      *Modification History
+      *2021-11-03 KV Rank salespeople by earned commission, add a
+      *              validation pre-pass and exception list, restart
+      *              checkpointing, a CSV extract file, an externalized
+      *              commission-plan parameter file, YTD accumulation,
+      *              branch control-break subtotals, graceful file-open
+      *              error handling, an exception detail listing and a
+      *              driver loop over multiple regional sales files.
        environment division.
-    
+
 
       *Declaring a new input and output section for declaring the files
       *which will be having the output and input from.
        input-output section.
        file-control.
-      
-      *Input file declarattion
+
+      *Input file declarattion - the assign name is a working-storage
+      *item so the driver can point it at whichever regional sales
+      *file is currently being read, one file at a time.
            select sales-file
-               assign to "../../../A3.dat"
-               organization is line sequential.
+               assign to ws-sales-file-name
+               organization is line sequential
+               file status is ws-sales-file-status.
 
       *Output file declaration.
            select report-file
                assign to "../../../A3-SalesComm.out"
-               organization is line sequential.
+               organization is line sequential
+               file status is ws-report-file-status.
+
+      *Exception listing for records that fail the pre-pass sanity
+      *checks (bad min/max, zero rate, duplicate salesperson).
+           select exception-file
+               assign to "../../../A3-Exceptions.out"
+               organization is line sequential
+               file status is ws-exception-file-status.
+
+      *Comma-delimited extract of the report detail lines for loading
+      *into a spreadsheet.
+           select extract-file
+               assign to "../../../A3-SalesComm.csv"
+               organization is line sequential
+               file status is ws-extract-file-status.
+
+      *Commission-plan parameters (quota, over-quota rate, page size)
+      *so finance can change the plan without a recompile.
+           select param-file
+               assign to "../../../A3-Params.dat"
+               organization is line sequential
+               file status is ws-param-file-status.
+
+      *Restart key left behind by a prior, interrupted run.
+           select restart-file
+               assign to "../../../A3-Restart.dat"
+               organization is line sequential
+               file status is ws-restart-file-status.
+
+      *Checkpoint written as this run progresses - becomes next run's
+      *restart-file if this run has to be restarted.
+           select checkpoint-file
+               assign to "../../../A3-Checkpoint.dat"
+               organization is line sequential
+               file status is ws-checkpoint-file-status.
+
+      *List of regional sales files to consolidate in one run.
+           select ctl-file
+               assign to "../../../A3-Control.dat"
+               organization is line sequential
+               file status is ws-ctl-file-status.
+
+      *Year-to-date commission master, keyed by branch and salesperson
+      *number together - sr-sman-num is only guaranteed unique within
+      *one regional file/branch, so branch has to be part of the key
+      *or two different salespeople sharing a number in two different
+      *regional files would merge onto the same YTD row.
+           select ytd-master-file
+               assign to "../../../A3-YTD.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is ytd-key
+               file status is ws-ytd-file-status.
+
+      *Work file carrying validated, earned/paid-calculated records
+      *between the ranking sort and the branch/rank sort.
+           select rank-work-file
+               assign to "../../../A3-RankWork.dat"
+               organization is line sequential
+               file status is ws-rankwork-file-status.
+
+      *Final, ranked-and-grouped file that the print pass reads from.
+           select ranked-file
+               assign to "../../../A3-Ranked.dat"
+               organization is line sequential
+               file status is ws-ranked-file-status.
+
+      *Sort work files - one pass ranks by earned commission, the
+      *second groups the ranked records by branch for the subtotals.
+           select sort-file-1 assign to "SORTWK1".
+           select sort-file-2 assign to "SORTWK2".
       *
        data division.
        file section.
@@ -30,18 +113,19 @@
       *Gatting characters from the input file
        fd sales-file
            data record is sales-rec
-           record contains 32 characters.
-      *We are decalaring teh variables from the input file in proper 
+           record contains 34 characters.
+      *We are decalaring teh variables from the input file in proper
       *format.
        01 sales-rec.
          05 sr-sman-num    pic 999.
+         05 sr-branch      pic xx.
          05 sr-name        pic x(8).
          05 sr-sales       pic 9(6).
          05 sr-min         pic 9(6).
          05 sr-max         pic 9(6).
          05 sr-rate        pic 99v9.
 
-      *Decalaring output file in which we will be writing the data 
+      *Decalaring output file in which we will be writing the data
       *
        fd report-file
            data record is report-line
@@ -49,20 +133,140 @@
       *
        01 report-line      pic x(120).
 
+      *Exception listing record - one line per bad sales-rec.
+       fd exception-file
+           data record is exception-rec
+           record contains 40 characters.
+       01 exception-rec.
+         05 exc-sman-num   pic 999.
+         05 filler         pic x       value space.
+         05 exc-name       pic x(8).
+         05 filler         pic x       value space.
+         05 exc-reason     pic x(27).
+
+      *Comma-delimited extract record.
+       fd extract-file
+           data record is extract-line
+           record contains 80 characters.
+       01 extract-line     pic x(80).
+
+      *Commission-plan parameter record.
+       fd param-file
+           data record is param-rec
+           record contains 12 characters.
+       01 param-rec.
+         05 param-quota      pic 9(6).
+         05 param-over-rate  pic 99v99.
+         05 param-page-size  pic 99.
+
+      *Restart key record left over from a prior run's checkpoint.
+       fd restart-file
+           data record is restart-rec
+           record contains 3 characters.
+       01 restart-rec.
+         05 restart-sman-num pic 999.
+
+      *Checkpoint record - written every page.
+       fd checkpoint-file
+           data record is checkpoint-rec
+           record contains 6 characters.
+       01 checkpoint-rec.
+         05 chk-page-count   pic 99.
+         05 filler           pic x       value space.
+         05 chk-sman-num     pic 999.
+
+      *Control-file record - one regional sales file path per line.
+       fd ctl-file
+           data record is ctl-rec
+           record contains 60 characters.
+       01 ctl-rec           pic x(60).
+
+      *Year-to-date commission master record.
+       fd ytd-master-file
+           data record is ytd-rec.
+       01 ytd-rec.
+         05 ytd-key.
+           10 ytd-branch     pic xx.
+           10 ytd-sman-num   pic 999.
+         05 ytd-name         pic x(8).
+         05 ytd-earned       pic 9(8).
+         05 ytd-paid         pic 9(8).
+
+      *Rank-work record - a validated sales-rec plus its computed
+      *earned/paid/bonus values and its assigned rank.
+       01 rk-rec.
+         05 rk-rank          pic 999.
+         05 rk-sman-num      pic 999.
+         05 rk-branch        pic xx.
+         05 rk-name          pic x(8).
+         05 rk-sales         pic 9(6).
+         05 rk-min           pic 9(6).
+         05 rk-max           pic 9(6).
+         05 rk-rate          pic 99v9.
+         05 rk-earned        pic 9(8).
+         05 rk-paid          pic 9(8).
+         05 rk-bonus-remark  pic x(16).
+
+       fd rank-work-file
+           data record is rk-work-rec
+           record contains 69 characters.
+       01 rk-work-rec        pic x(69).
+
+       fd ranked-file
+           data record is rk-final-rec
+           record contains 69 characters.
+       01 rk-final-rec       pic x(69).
+
+      *Sort description for the earned-commission ranking pass.
+       sd sort-file-1
+           data record is sf1-rec.
+       01 sf1-rec.
+         05 sf1-sman-num      pic 999.
+         05 sf1-branch        pic xx.
+         05 sf1-name          pic x(8).
+         05 sf1-sales         pic 9(6).
+         05 sf1-min           pic 9(6).
+         05 sf1-max           pic 9(6).
+         05 sf1-rate          pic 99v9.
+         05 sf1-earned        pic 9(8).
+         05 sf1-paid          pic 9(8).
+         05 sf1-bonus-remark  pic x(16).
+
+      *Sort description for the branch grouping pass - same layout as
+      *rk-rec since the rank is already known going into this sort.
+       sd sort-file-2
+           data record is sf2-rec.
+       01 sf2-rec.
+         05 sf2-rank          pic 999.
+         05 sf2-sman-num      pic 999.
+         05 sf2-branch        pic xx.
+         05 sf2-name          pic x(8).
+         05 sf2-sales         pic 9(6).
+         05 sf2-min           pic 9(6).
+         05 sf2-max           pic 9(6).
+         05 sf2-rate          pic 99v9.
+         05 sf2-earned        pic 9(8).
+         05 sf2-paid          pic 9(8).
+         05 sf2-bonus-remark  pic x(16).
+
       *
        working-storage section.
       *Eof flag for making sure the end is reached.
        77 ws-eof-flag      pic x       value 'n'.
 
+      *A separate eof flag used while reading the raw sales-file
+      *during the validation pre-pass.
+       77 ws-raw-eof-flag  pic x       value 'n'.
+
 
       *A heading variable which will show my name.
        01 ws-heading1-name-line.
          05 filler         pic x(63)   value spaces.
-         05 filler         pic x(28)   value 
+         05 filler         pic x(28)   value
          "Kaifkhan Vakil, Assignment 3".
-       
 
-      *Second heading used for showing the heading for each page 
+
+      *Second heading used for showing the heading for each page
        01 ws-heading2-title.
          05 filler         pic x(41)   value spaces.
          05 filler         pic x(23)   value "SALES COMMISSION REPORT".
@@ -70,10 +274,14 @@
 
       *Thirs heading is the column headings for each data.
        01 ws-heading3-headingns.
+         05 filler         pic x(4)    value "RANK".
+         05 filler         pic x(2)    value spaces.
          05 filler         pic x(3)    value "No.".
          05 filler         pic x(5)    value spaces.
          05 filler         pic x(4)    value "NAME".
-         05 filler         pic x(6)    value spaces.
+         05 filler         pic x(2)    value spaces.
+         05 filler         pic x(2)    value "BR".
+         05 filler         pic x(4)    value spaces.
          05 filler         pic x(5)    value "SALES".
          05 filler         pic x(5)    value spaces.
          05 filler         pic x(3)    value "MIN".
@@ -90,9 +298,13 @@
 
       *Fourth heaading is for hyphens below the column name.
        01 ws-heading4-underlines.
+         05 filler         pic x(4)    value "----".
+         05 filler         pic x(2)    value spaces.
          05 filler         pic x(3)    value "---".
          05 filler         pic x(3)    value spaces.
          05 filler         pic x(8)    value "--------".
+         05 filler         pic x(1)    value spaces.
+         05 filler         pic x(2)    value "--".
          05 filler         pic x(3)    value spaces.
          05 filler         pic x(7)    value "-------".
          05 filler         pic x(2)    value spaces.
@@ -108,12 +320,17 @@
          05 filler         pic x(2)    value spaces.
          05 filler         pic x(16)   value "----------------".
 
-      *Report detail line which will be showing the data from the input 
+      *Report detail line which will be showing the data from the input
       *  file
        01 ws-report-detail-line.
+         05 ws-rank-number pic zz9.
+         05 filler         pic x(3)    value spaces.
          05 ws-item-number pic x(3).
          05 filler         pic x(3)    value spaces.
          05 ws-name        pic x(8).
+         05 filler         pic x(2)    value spaces.
+         05 ws-branch-print
+                           pic xx.
          05 filler         pic x(3)    value spaces.
          05 ws-sales       pic zzz,zz9.
          05 filler         pic x(2)    value spaces.
@@ -131,7 +348,30 @@
          05 filler         pic x(2)    value spaces.
          05 ws-bonus       pic x(16).
 
-      *A working storage section for the variables helpful in 
+      *Branch subtotal line printed on a control break in sr-branch.
+       01 ws-branch-subtotal-line.
+         05 filler         pic x(20)   value spaces.
+         05 filler         pic x(7)    value "BRANCH".
+         05 ws-subtotal-branch
+                           pic xx.
+         05 filler         pic x(3)    value spaces.
+         05 filler         pic x(7)    value "EARNED".
+         05 ws-subtotal-earned
+                           pic $$,$$$,$$9.
+         05 filler         pic x(2)    value spaces.
+         05 filler         pic x(5)    value "PAID".
+         05 ws-subtotal-paid
+                           pic $$,$$$,$$9.
+         05 filler         pic x(2)    value spaces.
+         05 filler         pic x(7)    value "PEOPLE".
+         05 ws-subtotal-people
+                           pic zz9.
+         05 filler         pic x(2)    value spaces.
+         05 filler         pic x(6)    value "BONUS".
+         05 ws-subtotal-bonus
+                           pic zz9.
+
+      *A working storage section for the variables helpful in
       *calcualtion like earned, paad and bonus.
        01 ws-calcs.
          05 ws-earned-calc pic 9(8).
@@ -139,7 +379,7 @@
          05 ws-bonus-remark
                            pic x(16).
 
-      *This section will take care of the total line at the bottom of 
+      *This section will take care of the total line at the bottom of
       *each page.
        01 ws-total-line.
          05 filler         pic x(43)   value spaces.
@@ -150,45 +390,45 @@
          05 ws-total-paid-count
                            pic $$,$$$,$$9.
 
-      *This section will be included in summary which will be showing 
+      *This section will be included in summary which will be showing
       *the number of people with bonus greater than max
        01 ws-num-max-line.
-         05 filler         pic x(31)   value 
+         05 filler         pic x(31)   value
          "NUMBER WITH BONUS MORE THAN MAX".
          05 filler         pic x(7)    value spaces.
          05 ws-total-maximum-count
                            pic zz9.
 
 
-      *This section will be included in the summary which will be 
-      *showing the number of people who did not get bonus and whose 
+      *This section will be included in the summary which will be
+      *showing the number of people who did not get bonus and whose
       *earned is less than minimum
        01 ws-num-min-line.
-         05 filler         pic x(34)   value 
+         05 filler         pic x(34)   value
          "NUMBER WITH NO BONUS LESS THAN MIN".
          05 filler         pic x(4)    value spaces.
          05 ws-total-minimum-count
                            pic zz9.
 
-      *This will be included in summary section and this will be showing 
+      *This will be included in summary section and this will be showing
       *number of total salespeople recorded in the report who got bonus.
        01 ws-bonus-people.
-         05 filler         pic x(32)   value 
+         05 filler         pic x(32)   value
          "NUMBER OF SALESPEOPLE WITH BONUS".
          05 filler         pic x(6)    value spaces.
          05 ws-total-bonus-count
                            pic zz9.
 
-      *This will be included in the summary section and this will show 
+      *This will be included in the summary section and this will show
       *the number of sealespeople who got no bonus
        01 ws-no-bonus-people.
-         05 filler         pic x(35)   value 
+         05 filler         pic x(35)   value
          "NUMBER OF SALESPEOPLE WITHOUT BONUS".
          05 filler         pic x(3)    value spaces.
          05 ws-total-no-bonus-count
                            pic zz9.
 
-      *This will be showing the number of salespeople in the report 
+      *This will be showing the number of salespeople in the report
        01 ws-salespoeple-count.
          05 filler         pic x(21)   value
                    "NUMBER OF SALESPEOPLE".
@@ -196,19 +436,19 @@
          05 ws-total-people-count
                            pic zz9.
 
-      *This will be showing the number of salespeople who have their 
+      *This will be showing the number of salespeople who have their
       *earned amount equal to paid amount
        01 ws-equal-paid-earned.
-         05 filler         pic x(29)   value 
+         05 filler         pic x(29)   value
          "NUMBER WITH PAID EQUAL EARNED".
          05 filler         pic x(9)    value spaces.
          05 ws-total-paid-earned-count
                            pic zz9.
 
-      *This will be showing percent of the people who got earned amount 
+      *This will be showing percent of the people who got earned amount
       *equal to paid amount
        01 ws-equal-paid-earned-percent.
-         05 filler         pic x(30)   value 
+         05 filler         pic x(30)   value
          "PERCENT WITH PAID EQUAL EARNED".
          05 filler         pic x(8)    value spaces.
          05 ws-total-paid-earned-percent
@@ -218,7 +458,7 @@
 
       *This section will show the percent of people getting bonus
        01 ws-percent-bonus-people.
-         05 filler         pic x(31)   value 
+         05 filler         pic x(31)   value
          "PERCENT WITH BONUS     >300,000".
          05 filler         pic x(7)    value spaces.
          05 ws-percent-bonus
@@ -226,10 +466,10 @@
          05 ws-percent-sign-bonus
                            pic x.
 
-      *  This will be showing the percent of people who did not get 
+      *  This will be showing the percent of people who did not get
       *  bonus
        01 ws-percent-no-bonus-people.
-         05 filler         pic x(31)   value 
+         05 filler         pic x(31)   value
          "PERCENT WITHOUT BONUS <=300,000".
          05 filler         pic x(7)    value spaces.
          05 ws-percent-no-bonus
@@ -237,6 +477,63 @@
          05 ws-percent-sign-no-bonus
                            pic x.
 
+      *This is the heading for the new exception detail section that
+      *lists the salespeople behind the bonus-floor/ceiling counts.
+       01 ws-exception-heading.
+         05 filler         pic x(3)    value spaces.
+         05 filler         pic x(3)    value "No.".
+         05 filler         pic x(5)    value spaces.
+         05 filler         pic x(4)    value "NAME".
+         05 filler         pic x(6)    value spaces.
+         05 filler         pic x(3)    value "MIN".
+         05 filler         pic x(1)    value "/".
+         05 filler         pic x(3)    value "MAX".
+         05 filler         pic x(4)    value spaces.
+         05 filler         pic x(20)   value "SHORTFALL / OVERAGE".
+
+       01 ws-exception-detail-line.
+         05 filler         pic x(3)    value spaces.
+         05 wsx-line-sman-num
+                           pic zz9.
+         05 filler         pic x(5)    value spaces.
+         05 wsx-line-name  pic x(8).
+         05 filler         pic x(5)    value spaces.
+         05 wsx-line-cond-code
+                           pic x(3).
+         05 filler         pic x(4)    value spaces.
+         05 wsx-line-amount
+                           pic zz,zzz,zz9.
+
+      *Year-to-date summary heading and detail line.
+       01 ws-ytd-heading.
+         05 filler         pic x(3)    value spaces.
+         05 filler         pic x(3)    value "No.".
+         05 filler         pic x(3)    value spaces.
+         05 filler         pic x(2)    value "BR".
+         05 filler         pic x(4)    value spaces.
+         05 filler         pic x(4)    value "NAME".
+         05 filler         pic x(6)    value spaces.
+         05 filler         pic x(10)   value "YTD EARNED".
+         05 filler         pic x(4)    value spaces.
+         05 filler         pic x(8)    value "YTD PAID".
+
+       01 ws-ytd-detail-line.
+         05 filler         pic x(3)    value spaces.
+         05 ws-ytd-line-sman-num
+                           pic zz9.
+         05 filler         pic x(3)    value spaces.
+         05 ws-ytd-line-branch
+                           pic xx.
+         05 filler         pic x(4)    value spaces.
+         05 ws-ytd-line-name
+                           pic x(8).
+         05 filler         pic x(4)    value spaces.
+         05 ws-ytd-line-earned
+                           pic zz,zzz,zz9.
+         05 filler         pic x(4)    value spaces.
+         05 ws-ytd-line-paid
+                           pic zz,zzz,zz9.
+
       * THis will be used for summary calculation, to keep the count of
       *each value.
       *01 ws-counters.
@@ -261,10 +558,10 @@
        77 ws-300-hundred   pic 9(6)    value 300000.
        77 ws-one           pic 9       value 1.
        77 ws-15-quarter    pic 99v99   value 15.25.
-       
+       77 ws-overage-check pic 9(8)    value 0.
 
 
-      *This will keep track of some file reading function like flags and 
+      *This will keep track of some file reading function like flags and
       *page count and lines per page and more.
        77 ws-lines-per-page
                            pic 99      value 10.
@@ -273,7 +570,136 @@
        77 ws-file-empty    pic x       value "e".
        77 ws-file-opened   pic x       value "o".
 
+      *File status codes - one per file, checked right after each
+      *OPEN so a bad open can be handled gracefully instead of
+      *abending.
+       77 ws-sales-file-status
+                           pic xx.
+       77 ws-report-file-status
+                           pic xx.
+       77 ws-exception-file-status
+                           pic xx.
+       77 ws-extract-file-status
+                           pic xx.
+       77 ws-param-file-status
+                           pic xx.
+       77 ws-restart-file-status
+                           pic xx.
+       77 ws-checkpoint-file-status
+                           pic xx.
+       77 ws-ctl-file-status
+                           pic xx.
+       77 ws-ytd-file-status
+                           pic xx.
+       77 ws-rankwork-file-status
+                           pic xx.
+       77 ws-ranked-file-status
+                           pic xx.
+       77 ws-file-open-errors
+                           pic 9       value 0.
+
+      *Dynamic assign name for sales-file - set from the control list
+      *entry currently being processed.
+       77 ws-sales-file-name
+                           pic x(60)   value spaces.
+
+      *Driver loop over the regional sales files listed in ctl-file.
+       77 ws-file-index    pic 99      value 0.
+       77 ws-ctl-entry-count
+                           pic 99      value 0.
+       77 ws-ctl-eof       pic x       value 'n'.
+       01 ws-ctl-table.
+         05 ws-ctl-entry   pic x(60)   occurs 20 times.
+
+      *Pre-pass validation working storage.
+       77 ws-record-is-valid
+                           pic x       value 'y'.
+       77 ws-skip-this-record
+                           pic x       value 'n'.
+       77 ws-duplicate-found
+                           pic x       value 'n'.
+       77 ws-exception-reason
+                           pic x(27)   value spaces.
+       77 ws-seen-count    pic 999     value 0.
+       77 ws-scan-index    pic 999     value 0.
+       01 ws-seen-table.
+         05 ws-seen-entry  pic 999     occurs 500 times.
+
+      *Restart / checkpoint working storage.  The restart table holds
+      *every salesperson already printed as of the checkpoint being
+      *restarted from - a single "last one" value cannot drive a
+      *correct skip here because 155-read-sales-record walks the raw
+      *sales file in physical order while the checkpoint reflects rank
+      *order, so only a full seen-set (same idea as ws-seen-table
+      *above) skips exactly the records already printed.
+       77 ws-restart-count pic 999     value 0.
+       77 ws-restart-matched-count
+                           pic 999     value 0.
+       77 ws-restart-index pic 999     value 0.
+       77 ws-restart-active
+                           pic x       value 'n'.
+       77 ws-restart-found pic x       value 'n'.
+       77 ws-restart-eof   pic x       value 'n'.
+       01 ws-restart-table.
+         05 ws-restart-entry
+                           pic 999     occurs 500 times.
+
+      *Table of every salesperson printed so far this run, rewritten
+      *to checkpoint-file after every page so the file always holds
+      *the current full snapshot instead of one growing log.
+       77 ws-printed-count pic 999     value 0.
+       77 ws-checkpoint-index
+                           pic 999     value 0.
+       01 ws-printed-table.
+         05 ws-printed-entry
+                           pic 999     occurs 500 times.
+
+      *Sort/rank working storage.
+       77 ws-rank-counter  pic 999     value 0.
+       77 ws-sort-eof      pic x       value 'n'.
+
+      *Branch control-break working storage.
+       77 ws-prior-branch  pic xx      value spaces.
+       77 ws-branch-earned-total
+                           pic 9(8)    value 0.
+       77 ws-branch-paid-total
+                           pic 9(8)    value 0.
+       77 ws-branch-people-total
+                           pic 999     value 0.
+       77 ws-branch-bonus-total
+                           pic 999     value 0.
 
+      *Extract-file working storage.
+       01 ws-extract-fields.
+         05 wse-sman-num   pic 9(3).
+         05 wse-sales      pic 9(6).
+         05 wse-earned     pic 9(8).
+         05 wse-paid       pic 9(8).
+
+      *YTD working storage.
+       77 ws-ytd-found     pic x       value 'n'.
+       77 ws-ytd-eof       pic x       value 'n'.
+
+      *Exception detail table working storage.
+       77 ws-exc-detail-count
+                           pic 999     value 0.
+       77 ws-exd-index     pic 999     value 0.
+       77 ws-exc-pending-code
+                           pic x(3)    value spaces.
+       77 ws-exc-pending-amount
+                           pic 9(8)    value 0.
+       01 ws-exception-detail-table.
+         05 ws-exception-detail-entry
+                           occurs 500 times.
+           10 wsx-sman-num pic 999.
+           10 wsx-name     pic x(8).
+           10 wsx-cond-code
+                           pic x(3).
+           10 wsx-amount   pic 9(8).
+
+      *Parameter-file working storage.
+       77 ws-param-record-found
+                           pic x       value 'n'.
 
       *
        procedure division.
@@ -282,27 +708,487 @@
            perform 10-open-files.
            move ws-file-opened     to ws-eof-flag.
            perform 20-write-report-heading.
-           perform 30-read-input-file.
-           move spaces             to ws-report-detail-line.
-           write report-line       from ws-report-detail-line.
+           perform 25-write-extract-heading.
+
+      *Consolidate every regional sales file named in ctl-file into
+      *one continuous, globally-ranked report: one rank sort spanning
+      *every regional file, then one branch sort, then one print pass.
+           perform 210-run-sort1.
+
+      *If every regional file in the control list failed to open
+      *there is nothing left to report on - stop the job the same
+      *controlled way a single missing sales file always has, rather
+      *than pressing on to print an empty report.
+           if (ws-file-open-errors = ws-ctl-entry-count) then
+               perform 999-abend-goback
+           end-if.
+
+           perform 220-run-sort2.
+           perform 230-print-report-detail.
 
-      *Add data to the output file.
-           perform 100-process-pages
-           until ws-eof-flag equals ws-file-empty.
            perform 400-print-totals.
            perform 500-summary-calculations.
+           perform 505-print-exception-detail.
+           perform 700-print-ytd-summary.
            perform 600-close-files.
            goback.
 
-      *This parapgraph takes care of the printing of the page 
+      *Read the externalized commission-plan parameters (quota,
+      *over-quota rate, page size) - falls back to the hardcoded
+      *defaults already carried in working-storage if the parameter
+      *file is not available.
+       005-read-parameters.
+           open input param-file.
+           if (ws-param-file-status = "00") then
+               read param-file
+                   at end
+                       move "n" to ws-param-record-found
+                   not at end
+                       move "y" to ws-param-record-found
+               end-read
+               if (ws-param-record-found = "y") then
+                   move param-quota      to ws-300-hundred
+                   move param-over-rate  to ws-15-quarter
+                   move param-page-size  to ws-lines-per-page
+               end-if
+               close param-file
+           else
+               display
+               "A3-SALESCOMM: PARAMETER FILE NOT FOUND, USING DEFAULTS"
+           end-if.
+
+      *Read every salesperson recorded in the restart file left behind
+      *by a prior run's checkpoint, if there is one - one entry per
+      *line, same read-until-eof shape as 15-load-ctl-list below.
+       008-read-restart-key.
+           move zero to ws-restart-count.
+           move zero to ws-restart-matched-count.
+           move "n" to ws-restart-active.
+           open input restart-file.
+           if (ws-restart-file-status = "00") then
+               move "n" to ws-restart-eof
+               perform 009-read-restart-record
+               perform 013-store-restart-entry
+                   until ws-restart-eof = "y"
+               close restart-file
+           end-if.
+           if (ws-restart-count > zero) then
+               move "y" to ws-restart-active
+           end-if.
+
+       009-read-restart-record.
+           read restart-file
+               at end
+                   move "y" to ws-restart-eof.
+
+       013-store-restart-entry.
+           if (ws-restart-count < 500) then
+               add ws-one to ws-restart-count
+               move restart-sman-num
+                   to ws-restart-entry (ws-restart-count)
+           else
+               display "A3-SALESCOMM: OVER 500 RESTART CHECKPOINT "
+               "ENTRIES - REMAINDER IGNORED, THOSE RECORDS MAY BE "
+               "REPROCESSED"
+           end-if.
+           perform 009-read-restart-record.
+
+      *open files
+       10-open-files.
+           open output report-file.
+           if (ws-report-file-status not = "00") then
+               display
+               "A3-SALESCOMM: UNABLE TO OPEN REPORT FILE - STATUS "
+               ws-report-file-status
+               goback
+           end-if.
+
+           open output exception-file.
+           open output extract-file.
+           open output checkpoint-file.
+           perform 12-open-ytd-file.
+           perform 005-read-parameters.
+           perform 008-read-restart-key.
+           perform 15-load-ctl-list.
+
+      *Open one regional sales file.  A missing/unreadable sales file
+      *must not abend the job outright here: this paragraph runs
+      *inside 150-validate-pass, the input procedure of 210-run-sort1,
+      *and a SORT input procedure may not transfer control outside
+      *itself via GOBACK.  Logging the error and letting the file
+      *loop continue is enough - once the sort returns, 000-main's own
+      *check on ws-file-open-errors versus ws-ctl-entry-count stops
+      *the job the same way when every listed file has failed to
+      *open, which also covers the original single-file case.
+       11-open-sales-file.
+           open input sales-file.
+           if (ws-sales-file-status not = "00") then
+               display "A3-SALESCOMM: UNABLE TO OPEN SALES FILE "
+               ws-sales-file-name " - STATUS " ws-sales-file-status
+               add ws-one to ws-file-open-errors
+           end-if.
+
+      *Open the YTD master, creating it on the very first run if it
+      *does not exist yet.
+       12-open-ytd-file.
+           open i-o ytd-master-file.
+           if (ws-ytd-file-status = "35") then
+               open output ytd-master-file
+               close ytd-master-file
+               open i-o ytd-master-file
+           end-if.
+
+      *Load the list of regional sales files to consolidate.  When
+      *ctl-file is not present this falls back to the single sales
+      *file the program has always read.
+       15-load-ctl-list.
+           move zero to ws-ctl-entry-count.
+           open input ctl-file.
+           if (ws-ctl-file-status = "00") then
+               move "n" to ws-ctl-eof
+               perform 17-read-ctl-entry
+               perform 18-store-ctl-entry
+                   until ws-ctl-eof = "y"
+               close ctl-file
+           end-if.
+           if (ws-ctl-entry-count = zero) then
+               move ws-one to ws-ctl-entry-count
+               move "../../../A3.dat" to ws-ctl-entry (ws-one)
+           end-if.
+
+       17-read-ctl-entry.
+           read ctl-file
+               at end
+                   move "y" to ws-ctl-eof.
+
+       18-store-ctl-entry.
+           if (ws-ctl-entry-count < 20) then
+               add ws-one to ws-ctl-entry-count
+               move ctl-rec to ws-ctl-entry (ws-ctl-entry-count)
+           else
+               display "A3-SALESCOMM: CONTROL FILE HAS MORE THAN 20 "
+               "ENTRIES - " ctl-rec " DROPPED"
+           end-if.
+           perform 17-read-ctl-entry.
+
+      *Write report headings
+             20-write-report-heading.
+           write report-line       from ws-heading1-name-line
+             after advancing ws-one line.
+
+      *Write the CSV header line for the extract file.
+       25-write-extract-heading.
+           move
+           "SMAN-NUM,NAME,SALES,EARNED,PAID,BONUS-REMARK"
+                                   to extract-line.
+           write extract-line.
+
+      *Ranking sort - validates and computes earned/paid for every
+      *sales-rec across every regional file on the way in (input
+      *procedure), so the rank assigned on the way out is each
+      *salesperson's true rank across the whole consolidated run, not
+      *just within one regional file.
+       210-run-sort1.
+           sort sort-file-1
+               on descending key sf1-earned
+               input procedure is 150-validate-pass
+               output procedure is 205-return-and-rank.
+
+      *Branch/rank sort - groups the already-ranked records by branch
+      *so 300-process-lines can control-break on sr-branch and print
+      *one subtotal per branch across the whole consolidated run.
+       220-run-sort2.
+           sort sort-file-2
+               on ascending key sf2-branch
+               on ascending key sf2-rank
+               using rank-work-file
+               giving ranked-file.
+
+      *Reads the final ranked/grouped file, once, and drives the
+      *existing paging and detail-line paragraphs against it.  The
+      *branch control-break state is reset once here, not per
+      *regional file, so a branch that appears in more than one
+      *regional file still gets one combined subtotal line.
+       230-print-report-detail.
+           move spaces to ws-prior-branch.
+           move zero   to ws-branch-earned-total
+                           ws-branch-paid-total
+                           ws-branch-people-total
+                           ws-branch-bonus-total.
+           open input ranked-file.
+           move ws-file-opened to ws-eof-flag.
+           perform 30-read-input-file.
+           perform 100-process-pages
+               until ws-eof-flag = ws-file-empty.
+           if (ws-prior-branch not = spaces) then
+               perform 235-flush-branch-subtotal
+           end-if.
+           close ranked-file.
+
+      *Input procedure for 210-run-sort1: works through every
+      *regional file in the control list in turn, applying the
+      *restart skip, the pre-pass validation checks and the existing
+      *commission calculations, and releases every good record from
+      *every file to the one sort so the rank it comes back with is
+      *global across the whole run.
+       150-validate-pass.
+           move zero to ws-file-index.
+           perform 156-validate-one-file
+               varying ws-file-index from ws-one by ws-one
+               until ws-file-index > ws-ctl-entry-count.
+
+      *Opens one regional file and runs every one of its records
+      *through the validation/calculation loop before moving on to
+      *the next file in the control list.
+       156-validate-one-file.
+           move ws-ctl-entry (ws-file-index) to ws-sales-file-name.
+           perform 11-open-sales-file.
+           if (ws-sales-file-status = "00") then
+               move "n" to ws-raw-eof-flag
+      *Duplicate detection is scoped to one regional file at a time -
+      *a salesperson number only has to be unique within the branch
+      *file it was assigned in, not company-wide, so the seen-table
+      *is cleared before each file instead of carrying entries over
+      *from one regional file into the next.
+               move zero to ws-seen-count
+               perform 155-read-sales-record
+               perform 160-validate-one-record
+                   until ws-raw-eof-flag = ws-file-empty
+               close sales-file
+           end-if.
+           if (ws-file-index = ws-one) then
+               perform 195-check-restart-key-found
+           end-if.
+
+       155-read-sales-record.
+           read sales-file
+               at end
+                   move ws-file-empty to ws-raw-eof-flag.
+
+       160-validate-one-record.
+           move "n" to ws-skip-this-record.
+           perform 190-restart-skip-check.
+           if (ws-skip-this-record = "n") then
+               perform 165-check-basic-validity
+               if (ws-record-is-valid = "y") then
+                   perform 310-bonus-greater-than
+                   perform 320-bonus-less-than
+                   perform 330-paid-price-calculation
+                   perform 340-check-bonus-earned
+                   perform 365-capture-exception-detail
+                   perform 370-release-sorted-record
+               else
+                   perform 180-write-exception-record
+               end-if
+           end-if.
+           perform 155-read-sales-record.
+
+      *Skip a record already handled by a prior, interrupted run.
+      *Restart is only honoured on the first regional file of the
+      *run - after the first regional file's raw records have all
+      *been read, 195-check-restart-key-found below turns it off for
+      *the rest of the job.  Which records to skip is decided by
+      *table membership, not file position, since the checkpoint
+      *records who was already printed in rank order, not where their
+      *record happens to sit in this raw, unranked file.
+       190-restart-skip-check.
+           move "n" to ws-skip-this-record.
+           if (ws-restart-active = "y") then
+               perform 191-scan-restart-table
+               if (ws-restart-found = "y") then
+                   move "y" to ws-skip-this-record
+                   add ws-one to ws-restart-matched-count
+               end-if
+           end-if.
+
+       191-scan-restart-table.
+           move "n" to ws-restart-found.
+           move zero to ws-restart-index.
+           perform 192-scan-one-restart-entry
+               varying ws-restart-index from ws-one by ws-one
+               until (ws-restart-index > ws-restart-count)
+               or (ws-restart-found = "y").
+
+       192-scan-one-restart-entry.
+           if (ws-restart-entry (ws-restart-index) = sr-sman-num) then
+               move "y" to ws-restart-found
+           end-if.
+
+      *Called once, after the first regional file's raw records have
+      *all been read.  If some checkpointed salespeople never turned
+      *up in that file (a stale/mistyped restart file, or entries
+      *left over from a run that had already moved on to a later
+      *regional file) the rest of the job still processes normally,
+      *but those later files get reprocessed in full rather than
+      *silently staying short of the checkpointed work.
+       195-check-restart-key-found.
+           if (ws-restart-active = "y")
+               and (ws-restart-matched-count < ws-restart-count) then
+               display "A3-SALESCOMM: " ws-restart-count
+               " CHECKPOINTED SALESPEOPLE ON FILE, ONLY "
+               ws-restart-matched-count
+               " FOUND IN FIRST FILE - REMAINING WORK WILL BE "
+               "REPROCESSED"
+           end-if.
+           move "n" to ws-restart-active.
+
+      *The sanity checks a bad record fails silently used to slip
+      *through - min greater than max, a zero rate, or a duplicate
+      *salesperson number.
+       165-check-basic-validity.
+           move "y" to ws-record-is-valid.
+           move spaces to ws-exception-reason.
+           if (sr-min > sr-max) then
+               move "n" to ws-record-is-valid
+               move "MIN GREATER THAN MAX" to ws-exception-reason
+           end-if.
+           if (sr-rate = zero) then
+               move "n" to ws-record-is-valid
+               move "RATE IS ZERO" to ws-exception-reason
+           end-if.
+      *A sman-num is remembered as soon as it is seen, whether or not
+      *the rest of this record is otherwise valid - a bad min/max or
+      *zero-rate record still uses up that salesperson's number, and a
+      *genuine second occurrence of it must still be caught as a
+      *duplicate.
+           perform 170-check-duplicate.
+           if (ws-duplicate-found = "y") then
+               move "n" to ws-record-is-valid
+               move "DUPLICATE SMAN NUMBER" to ws-exception-reason
+           else
+               perform 175-remember-sman-num
+           end-if.
+
+       170-check-duplicate.
+           move "n" to ws-duplicate-found.
+           move zero to ws-scan-index.
+           perform 172-scan-one-entry
+               varying ws-scan-index from ws-one by ws-one
+               until (ws-scan-index > ws-seen-count)
+               or (ws-duplicate-found = "y").
+
+       172-scan-one-entry.
+           if (ws-seen-entry (ws-scan-index) = sr-sman-num) then
+               move "y" to ws-duplicate-found
+           end-if.
+
+       175-remember-sman-num.
+           if (ws-seen-count < 500) then
+               add ws-one to ws-seen-count
+               move sr-sman-num to ws-seen-entry (ws-seen-count)
+           else
+               display "A3-SALESCOMM: OVER 500 SALESPEOPLE IN ONE "
+               "FILE - SMAN " sr-sman-num
+               " DUPLICATE CHECK NOT PERFORMED"
+           end-if.
+
+       180-write-exception-record.
+           move sr-sman-num         to exc-sman-num.
+           move sr-name             to exc-name.
+           move ws-exception-reason to exc-reason.
+           write exception-rec.
+
+      *Captures who tripped the bonus floor/ceiling, and by how
+      *much, for the exception detail section printed later.
+       365-capture-exception-detail.
+           if (sr-sales <= ws-300-hundred) then
+               if (ws-earned-calc < sr-min) then
+                   move "MIN" to ws-exc-pending-code
+                   compute ws-exc-pending-amount =
+                       sr-min - ws-earned-calc
+                   perform 366-add-exception-entry
+               end-if
+           else
+               compute ws-overage-check rounded =
+                   (ws-15-quarter / ws-100) *
+                   (sr-sales - ws-300-hundred)
+      *Compared against the same unrounded expression 320-bonus-less-
+      *than uses for ws-max-bonus-total, so the printed exception-
+      *detail count and this list never disagree at the rounding
+      *boundary.
+               if (((ws-15-quarter / ws-100) *
+                   (sr-sales - ws-300-hundred))
+                   > sr-max) then
+                   move "MAX" to ws-exc-pending-code
+                   compute ws-exc-pending-amount =
+                       ws-overage-check - sr-max
+                   perform 366-add-exception-entry
+               end-if
+           end-if.
+
+       366-add-exception-entry.
+           if (ws-exc-detail-count < 500) then
+               add ws-one to ws-exc-detail-count
+               move sr-sman-num to wsx-sman-num (ws-exc-detail-count)
+               move sr-name     to wsx-name (ws-exc-detail-count)
+               move ws-exc-pending-code
+                   to wsx-cond-code (ws-exc-detail-count)
+               move ws-exc-pending-amount
+                   to wsx-amount (ws-exc-detail-count)
+           else
+               display "A3-SALESCOMM: OVER 500 BONUS FLOOR/CEILING "
+               "EXCEPTIONS - SMAN " sr-sman-num " ENTRY DROPPED"
+           end-if.
+
+      *Hands a validated, calculated record to the ranking sort.
+       370-release-sorted-record.
+           move sr-sman-num       to sf1-sman-num.
+           move sr-branch         to sf1-branch.
+           move sr-name           to sf1-name.
+           move sr-sales          to sf1-sales.
+           move sr-min             to sf1-min.
+           move sr-max             to sf1-max.
+           move sr-rate            to sf1-rate.
+           move ws-earned-calc     to sf1-earned.
+           move ws-paid-calc       to sf1-paid.
+           move ws-bonus-remark    to sf1-bonus-remark.
+           release sf1-rec.
+
+      *Output procedure for 210-run-sort1: assigns the rank (1 =
+      *highest earned commission) and writes the ranked records out
+      *to the work file that 220-run-sort2 groups by branch.
+       205-return-and-rank.
+           move zero to ws-rank-counter.
+           move "n" to ws-sort-eof.
+           open output rank-work-file.
+           perform 206-return-one-ranked-record
+               until ws-sort-eof = "y".
+           close rank-work-file.
+
+       206-return-one-ranked-record.
+           return sort-file-1
+               at end
+                   move "y" to ws-sort-eof
+               not at end
+                   add ws-one to ws-rank-counter
+                   move ws-rank-counter    to rk-rank
+                   move sf1-sman-num       to rk-sman-num
+                   move sf1-branch         to rk-branch
+                   move sf1-name           to rk-name
+                   move sf1-sales          to rk-sales
+                   move sf1-min            to rk-min
+                   move sf1-max            to rk-max
+                   move sf1-rate           to rk-rate
+                   move sf1-earned         to rk-earned
+                   move sf1-paid           to rk-paid
+                   move sf1-bonus-remark   to rk-bonus-remark
+                   move rk-rec             to rk-work-rec
+                   write rk-work-rec
+           end-return.
+
+      *This parapgraph takes care of the printing of the page
        100-process-pages.
       *
            perform 200-print-headings.
            perform 300-process-lines
-               varying ws-line-count from ws-one by ws-one 
+               varying ws-line-count from ws-one by ws-one
                until (ws-line-count > ws-lines-per-page)
                OR (ws-eof-flag = ws-file-empty).
-          
+      *A checkpoint is due at the end of every page, including the
+      *very first one, so a restart never has to redo more than one
+      *page's worth of work.
+           perform 240-write-checkpoint.
+
       *This paragraph takes care of teh printing headings.
        200-print-headings.
            add ws-one to ws-page-count.
@@ -316,7 +1202,7 @@
                write report-line from spaces
            write report-line from ws-heading4-underlines
            write report-line from spaces
-           else 
+           else
                write report-line from ws-heading2-title
                write report-line from spaces
                write report-line from ws-heading3-headingns
@@ -324,54 +1210,165 @@
                write report-line from ws-heading4-underlines
                write report-line from spaces
            end-if.
-          
+
+      *Rewrites checkpoint-file from scratch with the full list of
+      *salespeople printed so far this run - reopening OUTPUT here
+      *truncates the file, so it always holds exactly this run's
+      *current progress (one small snapshot) instead of growing by
+      *one record every page for the life of the job.
+       240-write-checkpoint.
+           close checkpoint-file.
+           open output checkpoint-file.
+           move zero to ws-checkpoint-index.
+           perform 242-write-one-checkpoint-entry
+               varying ws-checkpoint-index from ws-one by ws-one
+               until ws-checkpoint-index > ws-printed-count.
+
+       242-write-one-checkpoint-entry.
+           move ws-page-count to chk-page-count.
+           move ws-printed-entry (ws-checkpoint-index) to chk-sman-num.
+           write checkpoint-rec.
+
+      *Remembers one more salesperson as printed this run, so the next
+      *checkpoint (and a restart reading it back) reflects them.
+       245-remember-printed-sman.
+           if (ws-printed-count < 500) then
+               add ws-one to ws-printed-count
+               move rk-sman-num to ws-printed-entry (ws-printed-count)
+           else
+               display "A3-SALESCOMM: OVER 500 SALESPEOPLE PRINTED "
+               "THIS RUN - CHECKPOINT INCOMPLETE PAST THAT POINT"
+           end-if.
+
       *
 
-      *This paragraph takes care of the printing each line in the 
+      *This paragraph takes care of the printing each line in the
       *report.
        300-process-lines.
-           perform 310-bonus-greater-than.
-           perform  320-bonus-less-than.
-           perform 330-paid-price-calculation.
-           perform 340-check-bonus-earned.
-       
-           if(ws-earned-calc = ws-paid-calc) then
+           move rk-final-rec to rk-rec.
+           perform 305-branch-break-check.
+
+           if(rk-earned = rk-paid) then
                add ws-one to ws-paid-earned-total
            end-if
 
-           add ws-earned-calc      to ws-earned-total.
-           add ws-paid-calc        to ws-paid-total.
-           add ws-one                   to ws-people-total.
+           add rk-earned      to ws-earned-total.
+           add rk-paid        to ws-paid-total.
+           add ws-one              to ws-people-total.
+           add rk-earned      to ws-branch-earned-total.
+           add rk-paid        to ws-branch-paid-total.
+           add ws-one              to ws-branch-people-total.
+           if (rk-bonus-remark = "BONUS EARNED") then
+               add ws-one to ws-branch-bonus-total
+           end-if.
 
 
            move spaces             to ws-report-detail-line.
-           move sr-sman-num        to ws-item-number.
-           move sr-name            to ws-name.
-           move sr-rate            to ws-rate.
+           move rk-rank            to ws-rank-number.
+           move rk-sman-num        to ws-item-number.
+           move rk-name            to ws-name.
+           move rk-branch          to ws-branch-print.
+           move rk-rate            to ws-rate.
            move "%"                to ws-percenateg-sign.
-           move sr-min             to ws-minimum.
-           move sr-max             to ws-maximum.
-           move sr-sales           to ws-sales.
-           move ws-earned-calc     to ws-earned.
-           move ws-paid-calc       to ws-paid.
-           move ws-bonus-remark    to ws-bonus.
+           move rk-min             to ws-minimum.
+           move rk-max             to ws-maximum.
+           move rk-sales           to ws-sales.
+           move rk-earned          to ws-earned.
+           move rk-paid            to ws-paid.
+           move rk-bonus-remark    to ws-bonus.
 
 
            write report-line from ws-report-detail-line
            before advancing 2 lines.
+
+           perform 245-remember-printed-sman.
+           perform 380-write-extract-record.
+           perform 350-update-ytd.
           perform 30-read-input-file.
 
+      *Prints the branch subtotal line and resets the branch
+      *accumulators whenever sr-branch changes.  The existing
+      *ws-total-line stands for the company-wide grand total across
+      *every branch and every regional file.
+       305-branch-break-check.
+           if (ws-prior-branch not = spaces) then
+               if (rk-branch not = ws-prior-branch) then
+                   perform 235-flush-branch-subtotal
+               end-if
+           end-if.
+           move rk-branch to ws-prior-branch.
+
+       235-flush-branch-subtotal.
+           move ws-prior-branch        to ws-subtotal-branch.
+           move ws-branch-earned-total to ws-subtotal-earned.
+           move ws-branch-paid-total   to ws-subtotal-paid.
+           move ws-branch-people-total to ws-subtotal-people.
+           move ws-branch-bonus-total  to ws-subtotal-bonus.
+           write report-line from ws-branch-subtotal-line
+               before advancing 2 lines.
+           move zero to ws-branch-earned-total
+                         ws-branch-paid-total
+                         ws-branch-people-total
+                         ws-branch-bonus-total.
+
+      *Writes this salesperson's line to the CSV extract file.
+       380-write-extract-record.
+           move rk-sman-num to wse-sman-num.
+           move rk-sales    to wse-sales.
+           move rk-earned   to wse-earned.
+           move rk-paid     to wse-paid.
+           move spaces      to extract-line.
+           string
+               wse-sman-num    delimited by size
+               ","             delimited by size
+               rk-name         delimited by size
+               ","             delimited by size
+               wse-sales       delimited by size
+               ","             delimited by size
+               wse-earned      delimited by size
+               ","             delimited by size
+               wse-paid        delimited by size
+               ","             delimited by size
+               rk-bonus-remark delimited by size
+               into extract-line
+           end-string.
+           write extract-line.
+
+      *Adds this run's earned/paid commission to the salesperson's
+      *year-to-date totals.
+       350-update-ytd.
+           move rk-branch   to ytd-branch.
+           move rk-sman-num to ytd-sman-num.
+           read ytd-master-file
+               invalid key
+                   move "n" to ws-ytd-found
+               not invalid key
+                   move "y" to ws-ytd-found
+           end-read.
+           if (ws-ytd-found = "y") then
+               add rk-earned to ytd-earned
+               add rk-paid   to ytd-paid
+               rewrite ytd-rec
+           else
+               move rk-branch   to ytd-branch
+               move rk-sman-num to ytd-sman-num
+               move rk-name     to ytd-name
+               move rk-earned   to ytd-earned
+               move rk-paid     to ytd-paid
+               write ytd-rec
+           end-if.
+
       *This paragraph takes care of the totals in the report.
        400-print-totals.
            move ws-earned-total    to ws-total-earned-count.
            move ws-paid-total      to ws-total-paid-count.
 
            write report-line       from ws-total-line.
-      *This paragraph takes care of the summary calculations for the 
+      *This paragraph takes care of the summary calculations for the
       *report
        500-summary-calculations.
            perform 510-percent-calculation.
-          
+
            move ws-max-bonus-total to ws-total-maximum-count.
            move ws-min-bonus-total to ws-total-minimum-count.
            move ws-bonus-total     to ws-total-bonus-count.
@@ -401,33 +1398,79 @@
            write report-line       from ws-percent-bonus-people
            after advancing ws-one line.
            write report-line       from ws-percent-no-bonus-people.
-        
-      *open files
-       10-open-files.
-           open input sales-file.
-           open output report-file.
-          
 
-      *Write report headings
-             20-write-report-heading.
-           write report-line       from ws-heading1-name-line
-             after advancing ws-one line.
+      *Lists every salesperson who tripped the bonus floor or
+      *ceiling, and by how much, instead of leaving management to
+      *scan the whole detail report for them.
+       505-print-exception-detail.
+           write report-line from ws-exception-heading
+               after advancing ws-one line.
+           move zero to ws-exd-index.
+           perform 507-print-one-exception-detail
+               varying ws-exd-index from ws-one by ws-one
+               until ws-exd-index > ws-exc-detail-count.
+
+       507-print-one-exception-detail.
+           move wsx-sman-num (ws-exd-index)  to wsx-line-sman-num.
+           move wsx-name (ws-exd-index)      to wsx-line-name.
+           move wsx-cond-code (ws-exd-index) to wsx-line-cond-code.
+           move wsx-amount (ws-exd-index)    to wsx-line-amount.
+           write report-line from ws-exception-detail-line.
 
+      *Prints the year-to-date earned/paid commission for every
+      *salesperson on the YTD master.
+       700-print-ytd-summary.
+           write report-line from ws-ytd-heading
+               after advancing ws-one line.
+           move spaces to ytd-branch.
+           move zero   to ytd-sman-num.
+           move "n" to ws-ytd-eof.
+           start ytd-master-file key is not less than ytd-key
+               invalid key
+                   move "y" to ws-ytd-eof
+           end-start.
+           if (ws-ytd-eof = "n") then
+               perform 705-read-next-ytd
+               perform 710-print-one-ytd
+                   until ws-ytd-eof = "y"
+           end-if.
 
-          
-      *Read input from the file.
+       705-read-next-ytd.
+           read ytd-master-file next record
+               at end
+                   move "y" to ws-ytd-eof.
+
+       710-print-one-ytd.
+           move ytd-sman-num to ws-ytd-line-sman-num.
+           move ytd-branch   to ws-ytd-line-branch.
+           move ytd-name     to ws-ytd-line-name.
+           move ytd-earned   to ws-ytd-line-earned.
+           move ytd-paid     to ws-ytd-line-paid.
+           write report-line from ws-ytd-detail-line.
+           perform 705-read-next-ytd.
+
+      *Read input from the file.  Once ranking and branch grouping
+      *has run this reads the final ranked-file instead of the raw
+      *sales-file.
        30-read-input-file.
-           read sales-file
+           read ranked-file
                at end
                    move ws-file-empty to ws-eof-flag.
 
-
-           
       *close files
         600-close-files.
-           close report-file, sales-file.
+           perform 240-write-checkpoint.
+           close report-file, exception-file, extract-file,
+               checkpoint-file, ytd-master-file.
+
+      *Stops the job in a controlled way when a required file could
+      *not be opened.
+       999-abend-goback.
+           display "A3-SALESCOMM: JOB TERMINATING - FILE OPEN ERROR".
+           perform 600-close-files.
+           goback.
 
-      *This paragraph takes care of the bonus greater than calcualtion 
+      *This paragraph takes care of the bonus greater than calcualtion
        310-bonus-greater-than.
            if (sr-sales <= ws-300-hundred) then
                compute ws-earned-calc rounded = sr-sales * (sr-rate /
@@ -436,16 +1479,16 @@
                    add ws-one to ws-min-bonus-total
                end-if.
 
-      *This pragraph takes care of he bonus less than minimum 
+      *This pragraph takes care of he bonus less than minimum
       *calcualtion
         320-bonus-less-than.
                if (sr-sales > ws-300-hundred) then
                    compute ws-earned-calc rounded =
                      (sr-sales * (sr-rate / ws-100))
                      +
-                     ((ws-15-quarter / ws-100) * (sr-sales - 
+                     ((ws-15-quarter / ws-100) * (sr-sales -
                      ws-300-hundred))
-                   if (((ws-15-quarter / ws-100) * (sr-sales - 
+                   if (((ws-15-quarter / ws-100) * (sr-sales -
                    ws-300-hundred))
                    >
                    sr-max)
@@ -454,7 +1497,7 @@
                    end-if
                end-if.
 
-      *This paragraph takes care of the paid price calculation for the 
+      *This paragraph takes care of the paid price calculation for the
       *report
        330-paid-price-calculation.
            if (sr-sales > ws-300-hundred) then
@@ -471,7 +1514,7 @@
                end-if
            end-if.
 
-      *This paragraph takes care of the bonus earned or not check on 
+      *This paragraph takes care of the bonus earned or not check on
       *each salesperson
        340-check-bonus-earned.
            if (sr-sales > ws-300-hundred) then
@@ -485,14 +1528,23 @@
                end-if
            end-if.
 
-      *This paragraph takes care of the percentage caluclation in the 
-      *summary of the report
+      *This paragraph takes care of the percentage caluclation in the
+      *summary of the report.  ws-people-total can now be zero (every
+      *record across every regional file failed the pre-pass
+      *validation, or a restart skipped all of them), so the divides
+      *are guarded instead of left to abend.
        510-percent-calculation.
-           compute ws-paid-earned-percent rounded =
-             (ws-paid-earned-total * ws-100) / ws-people-total.
-           compute ws-bonus-percent rounded =
-             (ws-bonus-total * ws-100) / ws-people-total.
-           compute ws-no-bonus-percent rounded =
-             (ws-no-bonus-total * ws-100) / ws-people-total.
+           if (ws-people-total = zero) then
+               move zero to ws-paid-earned-percent
+               move zero to ws-bonus-percent
+               move zero to ws-no-bonus-percent
+           else
+               compute ws-paid-earned-percent rounded =
+                 (ws-paid-earned-total * ws-100) / ws-people-total
+               compute ws-bonus-percent rounded =
+                 (ws-bonus-total * ws-100) / ws-people-total
+               compute ws-no-bonus-percent rounded =
+                 (ws-no-bonus-total * ws-100) / ws-people-total
+           end-if.
       *
-       end program A3-SalesComm.
\ No newline at end of file
+       end program A3-SalesComm.
